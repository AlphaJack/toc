@@ -0,0 +1,16 @@
+      *> ┌───────────────────────────────────────────────────────────────┐
+      *> │ Contents of WSJOBHDR.cpy                                      │
+      *> ├───────────────────────────────────────────────────────────────┘
+      *> │
+      *> ├── Job header section
+      *> │
+      *> └───────────────────────────────────────────────────────────────
+
+      *> ################################################################ Job header section
+             *> standard job-header fields every program in the suite COPYs
+             *> into WORKING-STORAGE and stamps into its own banner/log output
+             01  WS-JOB-HEADER.
+                 05  WSJH-JOB-NAME        PIC X(8).
+                 05  WSJH-RUN-DATE        PIC 9(8).
+                 05  WSJH-RUN-NUMBER      PIC 9(4).
+                 05  WSJH-OPERATOR-ID     PIC X(8).
