@@ -11,9 +11,552 @@
              IDENTIFICATION DIVISION.
              *> setup the program id
              PROGRAM-ID. HELLO.
+             *> setup the environment division
+             ENVIRONMENT DIVISION.
+             *> declare the files this program reads or writes
+             INPUT-OUTPUT SECTION.
+             FILE-CONTROL.
+                 *> site control file supplying the region's greeting text
+                 SELECT CTL-FILE ASSIGN TO 'CTLFILE'
+                     ORGANIZATION IS LINE SEQUENTIAL
+                     FILE STATUS IS WS-CTL-STATUS.
+                 *> restart/checkpoint file keyed by job name
+                 SELECT RESTART-FILE ASSIGN TO 'RESTART'
+                     ORGANIZATION IS INDEXED
+                     ACCESS MODE IS DYNAMIC
+                     RECORD KEY IS RST-KEY
+                     FILE STATUS IS WS-RST-STATUS.
+                 *> persistent audit trail, one record appended per execution
+                 SELECT AUDIT-FILE ASSIGN TO 'AUDIT.TRAIL'
+                     ORGANIZATION IS LINE SEQUENTIAL
+                     FILE STATUS IS WS-AUD-STATUS.
+                 *> transaction feed validated by this run
+                 SELECT TRANS-FILE ASSIGN TO 'TRANSIN'
+                     ORGANIZATION IS LINE SEQUENTIAL
+                     FILE STATUS IS WS-TRANS-STATUS.
+                 *> formatted validation summary report
+                 SELECT RPT-FILE ASSIGN TO 'RPTOUT'
+                     ORGANIZATION IS LINE SEQUENTIAL
+                     FILE STATUS IS WS-RPT-STATUS.
+             *> setup the data division
+             DATA DIVISION.
+             *> describe the files declared above
+             FILE SECTION.
+             *> one control record per region: locale code plus greeting text
+             FD  CTL-FILE.
+             01  CTL-RECORD.
+                 05  CTL-REGION-CODE     PIC X(4).
+                 05  CTL-GREETING-TEXT   PIC X(20).
+             *> one restart record per job, holding the last completed step
+             FD  RESTART-FILE.
+             01  RESTART-RECORD.
+                 05  RST-KEY             PIC X(8).
+                 05  RST-LAST-STEP       PIC 9(4).
+                 05  RST-CHECKPOINT-CNT  PIC 9(4).
+             *> one audit-trail record per execution: when, who, what it showed
+             FD  AUDIT-FILE.
+             01  AUDIT-RECORD.
+                 05  AUD-RUN-DATE        PIC 9(8).
+                 05  AUD-RUN-TIME        PIC 9(8).
+                 05  AUD-JOB-ID          PIC X(8).
+                 05  AUD-MESSAGE         PIC X(64).
+             *> one transaction per input record: account, date, amount
+             FD  TRANS-FILE.
+             01  TRANS-RECORD.
+                 05  TRANS-ACCOUNT-NO    PIC X(10).
+                 05  TRANS-DATE          PIC X(8).
+                 05  TRANS-AMOUNT        PIC X(11).
+             *> one formatted line of the validation summary report
+             FD  RPT-FILE.
+             01  RPT-LINE                PIC X(80).
+             *> setup working storage for run-stamp fields
+             WORKING-STORAGE SECTION.
+             *> standard job-header fields shared by every program in the suite
+             COPY WSJOBHDR.
+             *> run time for the console banner (not part of the shared header)
+             01  WS-RUN-TIME             PIC 9(8).
+             *> environment-variable names used to populate the job header
+             01  WS-JOBID-ENV            PIC X(8) VALUE 'JOBID'.
+             01  WS-OPERID-ENV           PIC X(8) VALUE 'USER'.
+             01  WS-RUNNUM-ENV           PIC X(8) VALUE 'RUNNUM'.
+             *> environment-variable name used to pick this run's region
+             01  WS-REGION-ENV           PIC X(8) VALUE 'REGION'.
+             *> file status and greeting text read from the control file;
+             *> status defaults to '35' (treated as tolerated/missing) so a
+             *> run that skips 2000-READ-CONTROL on restart doesn't look
+             *> like a control-file failure to 4000-SET-RETURN-CODE
+             01  WS-CTL-STATUS           PIC XX    VALUE '35'.
+             01  WS-CTL-EOF              PIC X     VALUE 'N'.
+             01  WS-DESIRED-REGION       PIC X(4)  VALUE SPACES.
+             01  WS-GREETING-TEXT        PIC X(20) VALUE 'WILLKOMMEN'.
+             *> restart/checkpoint working fields
+             01  WS-RST-STATUS           PIC XX.
+             01  WS-AUD-STATUS           PIC XX.
+             01  WS-LAST-STEP            PIC 9(4)  VALUE 0.
+             01  WS-CURRENT-STEP         PIC 9(4)  VALUE 0.
+             01  WS-CHECKPOINT-CNT       PIC 9(4)  VALUE 0.
+             *> validation/reporting working fields; status also defaults to
+             *> '35' (tolerated) for the same reason as WS-CTL-STATUS above
+             01  WS-TRANS-STATUS         PIC XX    VALUE '35'.
+             01  WS-RPT-STATUS           PIC XX.
+             01  WS-TRANS-EOF            PIC X     VALUE 'N'.
+             01  WS-VALID-SW             PIC X     VALUE 'Y'.
+             01  WS-REJECT-REASON        PIC X(30) VALUE SPACES.
+             01  WS-TOTAL-READ           PIC 9(6)  VALUE 0.
+             01  WS-TOTAL-ACCEPTED       PIC 9(6)  VALUE 0.
+             01  WS-TOTAL-REJECTED       PIC 9(6)  VALUE 0.
+             *> standard file-status error-handling fields
+             01  WS-ERR-FILE-NAME        PIC X(12).
+             01  WS-ERR-STATUS           PIC XX.
+             *> online run-history inquiry working fields
+             01  WS-INQ-JOBID             PIC X(8)  VALUE SPACES.
+             01  WS-INQ-DATE              PIC 9(8)  VALUE 0.
+             01  WS-INQ-MATCH-CNT         PIC 9(4)  VALUE 0.
+             01  WS-INQ-MAX               PIC 9(4)  VALUE 10.
+             01  WS-AUD-EOF               PIC X     VALUE 'N'.
+             *> circular buffer holding the most recent WS-INQ-MAX matches
+             *> seen so far, so the inquiry shows the *last* N runs instead
+             *> of stopping at the first N found scanning from the top of
+             *> the (chronologically ascending) audit trail
+             01  WS-INQ-SLOT              PIC 9(4)  VALUE 0.
+             01  WS-INQ-DISP-CNT          PIC 9(4)  VALUE 0.
+             01  WS-INQ-TABLE.
+                 05  WS-INQ-ENTRY OCCURS 10 TIMES.
+                     10  WS-INQ-T-DATE    PIC 9(8).
+                     10  WS-INQ-T-JOBID   PIC X(8).
+                     10  WS-INQ-T-MSG     PIC X(64).
+             *> formatted banner line written to the console
+             01  WS-BANNER.
+                 05  WS-BANNER-TEXT      PIC X(20).
+                 05  FILLER              PIC X(4)  VALUE ' - '.
+                 05  WS-BANNER-DATE      PIC 9(8).
+                 05  FILLER              PIC X(1)  VALUE ' '.
+                 05  WS-BANNER-TIME      PIC 9(8).
+                 05  FILLER              PIC X(1)  VALUE ' '.
+                 05  WS-BANNER-JOBID     PIC X(8).
+                 05  FILLER              PIC X(1)  VALUE ' '.
+                 05  WS-BANNER-RUNNUM    PIC 9(4).
+                 05  FILLER              PIC X(1)  VALUE ' '.
+                 05  WS-BANNER-OPERID    PIC X(8).
+             *> the JCL PARM: job/cycle code selecting this run's behavior
+             LINKAGE SECTION.
+             01  LK-PARM.
+                 05  LK-PARM-LEN         PIC S9(4) COMP.
+                 05  LK-PARM-TEXT        PIC X(80).
+             *> operator data-entry screen for the run-history inquiry
+             SCREEN SECTION.
+             01  SCR-INQUIRY-SCREEN.
+                 05  BLANK SCREEN.
+                 05  LINE 1  COL 1  VALUE 'HELLO RUN HISTORY INQUIRY'.
+                 05  LINE 3  COL 1  VALUE 'JOB ID (BLANK = ALL):'.
+                 05  LINE 3  COL 25 PIC X(8) USING WS-INQ-JOBID.
+                 05  LINE 4  COL 1  VALUE 'RUN DATE (0 = ALL):'.
+                 05  LINE 4  COL 32 PIC 9(8) USING WS-INQ-DATE.
              *> setup the procedure division (like 'main' function)
-             PROCEDURE DIVISION.
-               *> print a string
-               DISPLAY 'WILLKOMMEN'.
+             PROCEDURE DIVISION USING LK-PARM.
+             *> main driver: resume after the last completed checkpoint step
+             0000-MAIN-PROCESS.
+                 PERFORM 0050-GET-RUN-ID.
+                 PERFORM 0060-CAPTURE-RUN-DATA.
+                 IF LK-PARM-LEN >= 7 AND LK-PARM-TEXT(1:7) = 'INQUIRE'
+                     *> 7000-ONLINE-INQUIRY sets RETURN-CODE itself, from
+                     *> the inquiry's own outcome - not via 4000-SET-RETURN-
+                     *> CODE, whose logic is keyed on WS-CTL-STATUS/
+                     *> WS-TOTAL-REJECTED, fields this PARM path never
+                     *> touches and which would misreport RC=0 regardless
+                     *> of whether the inquiry actually found anything
+                     PERFORM 7000-ONLINE-INQUIRY
+                     STOP RUN
+                 END-IF.
+                 PERFORM 0100-CHECK-RESTART.
+                 *> 1000/2000/3000 are cheap and idempotent, and the values
+                 *> they compute (WS-GREETING-TEXT, WS-BANNER) live only in
+                 *> this process's WORKING-STORAGE, not in RESTART-FILE - so
+                 *> they must run every execution, restart or not. Only the
+                 *> steps where re-running would do real, unwanted work
+                 *> (3500's duplicate audit append) stay checkpoint-gated.
+                 PERFORM 1000-INITIALIZE.
+                 PERFORM 2000-READ-CONTROL.
+                 PERFORM 3000-DISPLAY-BANNER.
+                 IF WS-LAST-STEP < 3500
+                     PERFORM 3500-WRITE-AUDIT-TRAIL
+                     MOVE 3500 TO WS-CURRENT-STEP
+                     PERFORM 0900-WRITE-CHECKPOINT
+                 END-IF.
+                 IF WS-LAST-STEP < 3800
+                     PERFORM 3800-VALIDATE-AND-REPORT
+                     MOVE 3800 TO WS-CURRENT-STEP
+                     PERFORM 0900-WRITE-CHECKPOINT
+                 END-IF.
+                 *> every step has now completed this run, so clear the
+                 *> checkpoint back to zero instead of leaving it at 3800 -
+                 *> otherwise tomorrow's run of this same job name would
+                 *> read WS-LAST-STEP = 3800 and skip every step as "already
+                 *> done" instead of starting a fresh daily run
+                 PERFORM 0950-RESET-CHECKPOINT.
+                 PERFORM 4000-SET-RETURN-CODE.
+                 PERFORM 9999-TERMINATE.
+                 STOP RUN.
+             *> capture the job name used as the restart file's key
+             0050-GET-RUN-ID.
+                 ACCEPT WSJH-JOB-NAME FROM ENVIRONMENT WS-JOBID-ENV.
+                 *> a JCL PARM job/cycle code overrides the environment value,
+                 *> letting one compiled program serve every job in the schedule
+                 IF LK-PARM-LEN > 0
+                     MOVE LK-PARM-TEXT(1:LK-PARM-LEN) TO WSJH-JOB-NAME
+                 END-IF.
+                 MOVE WSJH-JOB-NAME TO RST-KEY.
+             *> capture this run's date/time/operator/run-number/region
+             *> every execution, not only before the first checkpoint - a
+             *> restarted run is a brand-new process with fresh
+             *> WORKING-STORAGE, and the restart file only persists
+             *> WS-LAST-STEP/WS-CHECKPOINT-CNT, so these fields must never
+             *> be skipped by the step-1000 checkpoint guard
+             0060-CAPTURE-RUN-DATA.
+                 ACCEPT WSJH-RUN-DATE FROM DATE YYYYMMDD.
+                 ACCEPT WS-RUN-TIME FROM TIME.
+                 ACCEPT WSJH-OPERATOR-ID FROM ENVIRONMENT WS-OPERID-ENV.
+                 ACCEPT WSJH-RUN-NUMBER FROM ENVIRONMENT WS-RUNNUM-ENV.
+                 ACCEPT WS-DESIRED-REGION
+                     FROM ENVIRONMENT WS-REGION-ENV.
+                 *> the JCL PARM job/cycle code also selects this run's
+                 *> CTL-FILE entry, the same way it already overrides the
+                 *> job name, so one compiled program can serve every job
+                 *> in the schedule with its own banner text, not merely
+                 *> its own job id; require a full 4-character code so a
+                 *> short PARM never pulls in undefined linkage bytes
+                 IF LK-PARM-LEN >= 4
+                     MOVE LK-PARM-TEXT(1:4) TO WS-DESIRED-REGION
+                 END-IF.
+             *> open the restart file, creating it the first time it is used,
+             *> and find out which step this job last completed (if any)
+             0100-CHECK-RESTART.
+                 OPEN I-O RESTART-FILE.
+                 IF WS-RST-STATUS = '35'
+                     OPEN OUTPUT RESTART-FILE
+                     CLOSE RESTART-FILE
+                     OPEN I-O RESTART-FILE
+                 END-IF.
+                 IF WS-RST-STATUS NOT = '00'
+                     MOVE 'RESTART'      TO WS-ERR-FILE-NAME
+                     MOVE WS-RST-STATUS  TO WS-ERR-STATUS
+                     PERFORM 9000-CHECK-FILE-STATUS
+                 END-IF.
+                 MOVE 0 TO WS-LAST-STEP.
+                 IF WS-RST-STATUS = '00'
+                     READ RESTART-FILE KEY IS RST-KEY
+                         INVALID KEY
+                             MOVE 0 TO WS-LAST-STEP
+                         NOT INVALID KEY
+                             MOVE RST-LAST-STEP TO WS-LAST-STEP
+                             MOVE RST-CHECKPOINT-CNT TO
+                                 WS-CHECKPOINT-CNT
+                     END-READ
+                 END-IF.
+             *> placeholder checkpoint step kept for any future one-time
+             *> initialization work; date/time/operator/run-number/region
+             *> capture lives in 0060-CAPTURE-RUN-DATA above so it runs
+             *> every execution, including a restarted one
+             1000-INITIALIZE.
+                 CONTINUE.
+             *> pick up this region's greeting from the control file: scan
+             *> for the record whose CTL-REGION-CODE matches this run's
+             *> region (REGION environment variable); a blank region, or a
+             *> control file with only one record, matches the first record
+             *> found, so a site that keeps one record per file still works
+             *> unchanged
+             2000-READ-CONTROL.
+                 OPEN INPUT CTL-FILE.
+                 IF WS-CTL-STATUS = '00'
+                     MOVE 'N' TO WS-CTL-EOF
+                     PERFORM UNTIL WS-CTL-EOF = 'Y'
+                         READ CTL-FILE
+                             AT END
+                                 MOVE 'Y' TO WS-CTL-EOF
+                             NOT AT END
+                                 IF WS-CTL-STATUS NOT = '00'
+                                     MOVE 'CTLFILE' TO
+                                         WS-ERR-FILE-NAME
+                                     MOVE WS-CTL-STATUS TO
+                                         WS-ERR-STATUS
+                                     PERFORM 9000-CHECK-FILE-STATUS
+                                 END-IF
+                                 IF WS-DESIRED-REGION = SPACES
+                                         OR CTL-REGION-CODE =
+                                             WS-DESIRED-REGION
+                                     MOVE CTL-GREETING-TEXT
+                                         TO WS-GREETING-TEXT
+                                     MOVE 'Y' TO WS-CTL-EOF
+                                 END-IF
+                         END-READ
+                     END-PERFORM
+                     CLOSE CTL-FILE
+                 ELSE
+                     IF WS-CTL-STATUS NOT = '35'
+                         MOVE 'CTLFILE'      TO WS-ERR-FILE-NAME
+                         MOVE WS-CTL-STATUS  TO WS-ERR-STATUS
+                         PERFORM 9000-CHECK-FILE-STATUS
+                     END-IF
+                 END-IF.
+             *> assemble and print the stamped banner
+             3000-DISPLAY-BANNER.
+                 MOVE WS-GREETING-TEXT    TO WS-BANNER-TEXT.
+                 MOVE WSJH-RUN-DATE       TO WS-BANNER-DATE.
+                 MOVE WS-RUN-TIME         TO WS-BANNER-TIME.
+                 MOVE WSJH-JOB-NAME       TO WS-BANNER-JOBID.
+                 MOVE WSJH-RUN-NUMBER     TO WS-BANNER-RUNNUM.
+                 MOVE WSJH-OPERATOR-ID    TO WS-BANNER-OPERID.
+                 DISPLAY WS-BANNER.
+             *> append one audit-trail record for this execution
+             3500-WRITE-AUDIT-TRAIL.
+                 OPEN EXTEND AUDIT-FILE.
+                 IF WS-AUD-STATUS = '00' OR WS-AUD-STATUS = '05'
+                     MOVE WSJH-RUN-DATE TO AUD-RUN-DATE
+                     MOVE WS-RUN-TIME   TO AUD-RUN-TIME
+                     MOVE WSJH-JOB-NAME TO AUD-JOB-ID
+                     MOVE WS-BANNER     TO AUD-MESSAGE
+                     WRITE AUDIT-RECORD
+                     IF WS-AUD-STATUS NOT = '00'
+                         MOVE 'AUDIT'        TO WS-ERR-FILE-NAME
+                         MOVE WS-AUD-STATUS  TO WS-ERR-STATUS
+                         PERFORM 9000-CHECK-FILE-STATUS
+                     END-IF
+                     CLOSE AUDIT-FILE
+                 ELSE
+                     MOVE 'AUDIT'        TO WS-ERR-FILE-NAME
+                     MOVE WS-AUD-STATUS  TO WS-ERR-STATUS
+                     PERFORM 9000-CHECK-FILE-STATUS
+                 END-IF.
+             *> validate each transaction and report accepted/rejected counts
+             3800-VALIDATE-AND-REPORT.
+                 OPEN INPUT TRANS-FILE.
+                 OPEN OUTPUT RPT-FILE.
+                 IF WS-RPT-STATUS NOT = '00'
+                     MOVE 'RPTOUT'       TO WS-ERR-FILE-NAME
+                     MOVE WS-RPT-STATUS  TO WS-ERR-STATUS
+                     PERFORM 9000-CHECK-FILE-STATUS
+                 END-IF.
+                 IF WS-TRANS-STATUS = '00'
+                     PERFORM UNTIL WS-TRANS-EOF = 'Y'
+                         READ TRANS-FILE
+                             AT END
+                                 MOVE 'Y' TO WS-TRANS-EOF
+                             NOT AT END
+                                 IF WS-TRANS-STATUS NOT = '00'
+                                     MOVE 'TRANSIN' TO
+                                         WS-ERR-FILE-NAME
+                                     MOVE WS-TRANS-STATUS TO
+                                         WS-ERR-STATUS
+                                     PERFORM 9000-CHECK-FILE-STATUS
+                                 END-IF
+                                 ADD 1 TO WS-TOTAL-READ
+                                 PERFORM 3810-VALIDATE-ONE-RECORD
+                                 PERFORM 3820-WRITE-DETAIL-LINE
+                         END-READ
+                     END-PERFORM
+                     CLOSE TRANS-FILE
+                 ELSE
+                     IF WS-TRANS-STATUS NOT = '35'
+                         MOVE 'TRANSIN'       TO WS-ERR-FILE-NAME
+                         MOVE WS-TRANS-STATUS TO WS-ERR-STATUS
+                         PERFORM 9000-CHECK-FILE-STATUS
+                     END-IF
+                 END-IF.
+                 PERFORM 3830-WRITE-REPORT-SUMMARY.
+                 CLOSE RPT-FILE.
+             *> check the required fields and formats of one transaction
+             3810-VALIDATE-ONE-RECORD.
+                 MOVE 'Y'    TO WS-VALID-SW.
+                 MOVE SPACES TO WS-REJECT-REASON.
+                 IF TRANS-ACCOUNT-NO = SPACES
+                     MOVE 'N' TO WS-VALID-SW
+                     MOVE 'MISSING ACCOUNT NUMBER' TO WS-REJECT-REASON
+                 END-IF.
+                 IF WS-VALID-SW = 'Y' AND TRANS-DATE IS NOT NUMERIC
+                     MOVE 'N' TO WS-VALID-SW
+                     MOVE 'INVALID DATE FORMAT' TO WS-REJECT-REASON
+                 END-IF.
+                 *> TRANS-AMOUNT carries a decimal point (e.g. '1234.56'),
+                 *> so a plain NUMERIC class test would reject every valid
+                 *> amount; FUNCTION TEST-NUMVAL returns zero only when the
+                 *> whole field is a well-formed signed/decimal number
+                 IF WS-VALID-SW = 'Y'
+                         AND FUNCTION TEST-NUMVAL(TRANS-AMOUNT) NOT = 0
+                     MOVE 'N' TO WS-VALID-SW
+                     MOVE 'INVALID AMOUNT FORMAT' TO WS-REJECT-REASON
+                 END-IF.
+                 IF WS-VALID-SW = 'Y'
+                     ADD 1 TO WS-TOTAL-ACCEPTED
+                 ELSE
+                     ADD 1 TO WS-TOTAL-REJECTED
+                 END-IF.
+             *> write one detail line to the summary report
+             3820-WRITE-DETAIL-LINE.
+                 MOVE SPACES TO RPT-LINE.
+                 IF WS-VALID-SW = 'Y'
+                     STRING 'ACCEPTED ' TRANS-ACCOUNT-NO ' ' TRANS-DATE
+                         ' ' TRANS-AMOUNT
+                         DELIMITED BY SIZE INTO RPT-LINE
+                 ELSE
+                     STRING 'REJECTED ' TRANS-ACCOUNT-NO ' '
+                         WS-REJECT-REASON
+                         DELIMITED BY SIZE INTO RPT-LINE
+                 END-IF.
+                 WRITE RPT-LINE.
+                 IF WS-RPT-STATUS NOT = '00'
+                     MOVE 'RPTOUT'       TO WS-ERR-FILE-NAME
+                     MOVE WS-RPT-STATUS  TO WS-ERR-STATUS
+                     PERFORM 9000-CHECK-FILE-STATUS
+                 END-IF.
+             *> write the accepted/rejected totals at the end of the report
+             3830-WRITE-REPORT-SUMMARY.
+                 MOVE SPACES TO RPT-LINE.
+                 STRING 'SUMMARY: READ=' WS-TOTAL-READ
+                     ' ACCEPTED=' WS-TOTAL-ACCEPTED
+                     ' REJECTED=' WS-TOTAL-REJECTED
+                     DELIMITED BY SIZE INTO RPT-LINE.
+                 WRITE RPT-LINE.
+                 IF WS-RPT-STATUS NOT = '00'
+                     MOVE 'RPTOUT'       TO WS-ERR-FILE-NAME
+                     MOVE WS-RPT-STATUS  TO WS-ERR-STATUS
+                     PERFORM 9000-CHECK-FILE-STATUS
+                 END-IF.
+             *> set the return code the scheduler's COND= logic branches on,
+             *> reflecting both file I/O health and the validation results
+             4000-SET-RETURN-CODE.
+                 IF WS-CTL-STATUS NOT = '00'
+                         AND WS-CTL-STATUS NOT = '35'
+                     MOVE 8 TO RETURN-CODE
+                 ELSE
+                     IF WS-TOTAL-REJECTED > 0
+                         MOVE 4 TO RETURN-CODE
+                     ELSE
+                         MOVE 0 TO RETURN-CODE
+                     END-IF
+                 END-IF.
+             *> record this step's checkpoint so a restart resumes past it
+             0900-WRITE-CHECKPOINT.
+                 ADD 1 TO WS-CHECKPOINT-CNT.
+                 MOVE WSJH-JOB-NAME     TO RST-KEY.
+                 MOVE WS-CURRENT-STEP   TO RST-LAST-STEP.
+                 MOVE WS-CHECKPOINT-CNT TO RST-CHECKPOINT-CNT.
+                 WRITE RESTART-RECORD
+                     INVALID KEY
+                         REWRITE RESTART-RECORD
+                 END-WRITE.
+                 IF WS-RST-STATUS NOT = '00'
+                     MOVE 'RESTART'      TO WS-ERR-FILE-NAME
+                     MOVE WS-RST-STATUS  TO WS-ERR-STATUS
+                     PERFORM 9000-CHECK-FILE-STATUS
+                 END-IF.
+                 MOVE WS-CURRENT-STEP TO WS-LAST-STEP.
+             *> a full run (all steps through 3800) just completed, so clear
+             *> this job's restart record back to step zero - the checkpoint
+             *> is only meant to survive an *interrupted* run, not to make
+             *> every later run of the same job name a permanent no-op
+             0950-RESET-CHECKPOINT.
+                 MOVE WSJH-JOB-NAME TO RST-KEY.
+                 MOVE 0 TO RST-LAST-STEP.
+                 MOVE 0 TO RST-CHECKPOINT-CNT.
+                 REWRITE RESTART-RECORD
+                     INVALID KEY
+                         CONTINUE
+                 END-REWRITE.
+                 IF WS-RST-STATUS NOT = '00'
+                     MOVE 'RESTART'      TO WS-ERR-FILE-NAME
+                     MOVE WS-RST-STATUS  TO WS-ERR-STATUS
+                     PERFORM 9000-CHECK-FILE-STATUS
+                 END-IF.
+                 MOVE 0 TO WS-LAST-STEP.
+                 MOVE 0 TO WS-CHECKPOINT-CNT.
+             *> online transaction: let an operator look up recent HELLO runs
+             *> from the audit trail by job id and/or run date, on screen,
+             *> instead of pulling up spool for the batch job
+             7000-ONLINE-INQUIRY.
+                 MOVE SPACES TO WS-INQ-JOBID.
+                 MOVE 0      TO WS-INQ-DATE.
+                 DISPLAY SCR-INQUIRY-SCREEN.
+                 ACCEPT SCR-INQUIRY-SCREEN.
+                 OPEN INPUT AUDIT-FILE.
+                 IF WS-AUD-STATUS = '00'
+                     MOVE 'N' TO WS-AUD-EOF
+                     MOVE 0   TO WS-INQ-MATCH-CNT
+                     *> scan the whole file so a match late in the file
+                     *> (a recent run) can still displace an earlier one
+                     *> already sitting in the buffer
+                     PERFORM UNTIL WS-AUD-EOF = 'Y'
+                         READ AUDIT-FILE
+                             AT END
+                                 MOVE 'Y' TO WS-AUD-EOF
+                             NOT AT END
+                                 IF WS-AUD-STATUS NOT = '00'
+                                     MOVE 'AUDIT' TO
+                                         WS-ERR-FILE-NAME
+                                     MOVE WS-AUD-STATUS TO
+                                         WS-ERR-STATUS
+                                     PERFORM 9000-CHECK-FILE-STATUS
+                                 END-IF
+                                 IF (WS-INQ-JOBID = SPACES
+                                         OR AUD-JOB-ID = WS-INQ-JOBID)
+                                     AND (WS-INQ-DATE = 0
+                                         OR AUD-RUN-DATE = WS-INQ-DATE)
+                                     ADD 1 TO WS-INQ-MATCH-CNT
+                                     COMPUTE WS-INQ-SLOT =
+                                         FUNCTION MOD(
+                                             WS-INQ-MATCH-CNT - 1,
+                                             WS-INQ-MAX) + 1
+                                     MOVE AUD-RUN-DATE TO
+                                         WS-INQ-T-DATE(WS-INQ-SLOT)
+                                     MOVE AUD-JOB-ID TO
+                                         WS-INQ-T-JOBID(WS-INQ-SLOT)
+                                     MOVE AUD-MESSAGE TO
+                                         WS-INQ-T-MSG(WS-INQ-SLOT)
+                                 END-IF
+                         END-READ
+                     END-PERFORM
+                     CLOSE AUDIT-FILE
+                     IF WS-INQ-MATCH-CNT = 0
+                         DISPLAY 'NO MATCHING RUN HISTORY FOUND'
+                         MOVE 4 TO RETURN-CODE
+                     ELSE
+                         IF WS-INQ-MATCH-CNT > WS-INQ-MAX
+                             MOVE WS-INQ-MAX TO WS-INQ-DISP-CNT
+                         ELSE
+                             MOVE WS-INQ-MATCH-CNT TO WS-INQ-DISP-CNT
+                         END-IF
+                         PERFORM WS-INQ-DISP-CNT TIMES
+                             DISPLAY WS-INQ-T-DATE(WS-INQ-SLOT) ' '
+                                 WS-INQ-T-JOBID(WS-INQ-SLOT) ' '
+                                 WS-INQ-T-MSG(WS-INQ-SLOT)
+                             IF WS-INQ-SLOT = 1
+                                 MOVE WS-INQ-MAX TO WS-INQ-SLOT
+                             ELSE
+                                 SUBTRACT 1 FROM WS-INQ-SLOT
+                             END-IF
+                         END-PERFORM
+                         MOVE 0 TO RETURN-CODE
+                     END-IF
+                 ELSE
+                     IF WS-AUD-STATUS NOT = '35'
+                         MOVE 'AUDIT'        TO WS-ERR-FILE-NAME
+                         MOVE WS-AUD-STATUS  TO WS-ERR-STATUS
+                         PERFORM 9000-CHECK-FILE-STATUS
+                     ELSE
+                         DISPLAY 'AUDIT TRAIL FILE NOT AVAILABLE'
+                         MOVE 4 TO RETURN-CODE
+                     END-IF
+                 END-IF.
+             *> standard file-status check: display the error and abend
+             *> with a controlled, non-zero return code instead of falling
+             *> through to whatever the next statement happens to do
+             9000-CHECK-FILE-STATUS.
+                 IF WS-ERR-STATUS NOT = '00'
+                     DISPLAY 'FILE I/O ERROR ON ' WS-ERR-FILE-NAME
+                         ' - STATUS=' WS-ERR-STATUS
+                     MOVE 16 TO RETURN-CODE
+                     PERFORM 9999-TERMINATE
+                     STOP RUN
+                 END-IF.
              *> end our program
-             STOP RUN.
+             9999-TERMINATE.
+                 CLOSE RESTART-FILE.
